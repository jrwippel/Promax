@@ -14,19 +14,23 @@
        copy PCS05701.CPY replacing ==(f57)== by ==f57==.
        copy PCS09400.CPY replacing ==(f94)== by ==f94==.
        copy PCS99800.CPY replacing ==(fpa)== by ==fpa==.
+       copy PCS05800.CPY replacing ==(f58)== by ==f58==.
+       copy PCS0570H.CPY.
+       copy PCS0570K.CPY.
+       copy PCS0570A.CPY.
 
        data division.
 
        copy PCF05701.CPY replacing ==(f57)== by ==f57==.
        copy PCF09400.CPY replacing ==(f94)== by ==f94==.
        copy PCF99800.CPY replacing ==(fpa)== by ==fpa==.
+       copy PCF05800.CPY replacing ==(f58)== by ==f58==.
+       copy PCF0570H.CPY replacing ==(f570)== by ==f570==.
+       copy PCF0570K.CPY replacing ==(f57c)== by ==f57c==.
+       copy PCF0570A.CPY replacing ==(f570)== by ==f570==.
 
        working-storage section.
        78   versao                       value "r".
-       78   conversor-novo-comodato-ag   value "PWPE0196".
-       78   conv-novo-comod-litrao-300ml value "PWPE0271".
-       78   conversor-gestao-vale        value "PWPE0412".
-       78   atualiza-class-pis-cofins    value "PW00733S".
        copy PCW900.CPY.                 *>Padrão
 
        01   ws-campos-de-trabalho.
@@ -34,199 +38,24 @@
             03 ws-tipo-cdd              pic x(01).
                88 ws-cdd                value "I" "E".
                88 ws-revenda            value "R".
+               88 ws-misto              value "M".
+            03 ws-ind-programa-por-unidade pic x(01).
+               88 ws-programa-por-unidade        value "S".
+
+       01   ws-controle-checkpoint-57.
+            03 ws-checkpoint-programa   pic x(08)   value spaces.
+            03 ws-ind-apos-checkpoint   pic x(01)   value "N".
+               88 ws-apos-checkpoint                value "S".
+
+       01   ws-ind-mensagem-truncada    pic x(01)   value "N".
+               88 ws-mensagem-truncada              value "S".
 
        01   wt-tabela-prog-executados.
-       *> Esta chamada deve ser nesta posicao, pois altera o nome arquivos de Mapas e Pedidos
-            03 filler                   pic x(15)   value "PWC0902F000 AC ".   *> Caracter
-            03 filler                   pic x(15)   value "PWC0902A000 AC ".   *> PWC0902J (Caracter) no lugar do PWC0902A
-            03 filler                   pic x(15)   value "PWC0902I000 AV ".
-            03 filler                   pic x(15)   value "PWC0902C000 AV ".
-            03 filler                   pic x(15)   value "PWC0902D000 AV ".
-            03 filler                   pic x(15)   value "PWC0902E000 AV ".
-            03 filler                   pic x(15)   value "PWC0903 000 AC ".
-            03 filler                   pic x(15)   value "PWC0904 000 AC ".
-            03 filler                   pic x(15)   value "PWC0904J000 AV ".             *>MP22012004:10585
-            03 filler                   pic x(15)   value "PWC0904K000 AV ".             *>RF100204:11313
-            03 filler                   pic x(15)   value "PWC0905 000 AV ".
-            03 filler                   pic x(15)   value "PWPA5128000 AV ".             *>IS310304:14036
-            03 filler                   pic x(15)   value "PWPA5132000 AV ".             *>RRMP1404:15230
-            03 filler                   pic x(15)   value "PWPA5146000 RV ".             *>RRMP1405:16766
-            03 filler                   pic x(15)   value "PWC0906 000 AV ".             *>RRMP210504:16702
-            03 filler                   pic x(15)   value "PWC0906B000 AV ".             *>RRMP210504:16702
-            03 filler                   pic x(15)   value "PWC0907 000 AV ".             *>RRMP310704:19133
-            03 filler                   pic x(15)   value "PWC0907A000 AV ".             *>RRMP030904:23569
-            03 filler                   pic x(15)   value "PWC0908 000 AV ".             *>RRMP240904:24582
-            03 filler                   pic x(15)   value "PWC0908A000 AV ".             *>RRMP181004:25964
-            03 filler                   pic x(15)   value "PWC0908B000 AV ".             *>RRMP281004:26459
-            03 filler                   pic x(15)   value "PWC0908C000 AV ".             *>RRMP111104:27060
-            03 filler                   pic x(15)   value "PWC0908D000 AV ".             *>RRMP241104:27648
-            03 filler                   pic x(15)   value "PWC0908E000 AV ".             *>RRMP171204:28340
-            03 filler                   pic x(15)   value "PWC0908F000 AV ".             *>RRMP070205:30749
-            03 filler                   pic x(15)   value "PWC0908G000 AV ".             *>RRMP210205:30976
-            03 filler                   pic x(15)   value "PWC0908H000 AV ".             *>RRMP080305:32023
-            03 filler                   pic x(15)   value "PWC0908I000 AV ".             *>RRMP220305:32834
-            03 filler                   pic x(15)   value "PWC0908J000 AV ".             *>NB280405:34574
-            03 filler                   pic x(15)   value "PWC0909 000 AV ".             *>RRMP050405:32849
-            03 filler                   pic x(15)   value "PWC0909A000 AV ".             *>RRMP230505:35984
-            03 filler                   pic x(15)   value "PWC0910 000 AV ".             *>RRMP030605:35956
-            03 filler                   pic x(15)   value "PWC0910A000 AV ".             *>RRMP040705:37986
-            03 filler                   pic x(15)   value "PWC0910B000 AV ".             *>RRMP080805:39446
-            03 filler                   pic x(15)   value "PWC0911 000 AV ".             *>RRMP230805:40114
-            03 filler                   pic x(15)   value "PWC0911A000 AV ".             *>RRMP070905:40725
-            03 filler                   pic x(15)   value "PWPA5331000 RV ".             *>RRMP281005:42978
-            03 filler                   pic x(15)   value "PWC0912 000 AV ".             *>RRMP221005:42595
-            03 filler                   pic x(15)   value "PWC0912A000 AV ".             *>RRMP171105:43986
-            03 filler                   pic x(15)   value "PWC0912B000 AV ".             *>RRMP100106:46652
-            03 filler                   pic x(15)   value "PWC0912C000 AV ".             *>RRMP100106:46652
-            03 filler                   pic x(15)   value "PWC0912D000 AV ".             *>RRMP141205:45934
-            03 filler                   pic x(15)   value "PWC0912E000 AV ".             *>RRMP310106:47788
-            03 filler                   pic x(15)   value "PWC0912F000 AV ".             *>RRMP120206:48538
-            03 filler                   pic x(15)   value "PWC0912G000 AV ".             *>RRMP120206:48538
-            03 filler                   pic x(15)   value "PWC0912H000 AV ".             *>RRMP130306:50717
-            03 filler                   pic x(15)   value "PWC0913 000 AV ".             *>RRMP020406:51847
-            03 filler                   pic x(15)   value "PWC0913A000 AV ".             *>RRMP030506:53530
-            03 filler                   pic x(15)   value "PWC0913B000 AV ".             *>RRMP030506:53530
-            03 filler                   pic x(15)   value "PWC0913C000 AV ".             *>JRWP220506:54531
-            03 filler                   pic x(15)   value "PWC0913D000 AV ".             *>JRWP200606:55241
-            03 filler                   pic x(15)   value "PWC0913E000 AV ".             *>JRWP200607:55241
-            03 filler                   pic x(15)   value "PWC0914 000 AV ".             *>JRWP200607:56528
-            03 filler                   pic x(15)   value "PWC0914A000 AV ".             *>JRWP200608:57492
-            03 filler                   pic x(15)   value "PWC0914B000 AV ".             *>JRWP200608:58201
-            03 filler                   pic x(15)   value "PWC0914C000 AV ".             *>JRWP200609:58899
-            03 filler                   pic x(15)   value "PWC0915 000 AV ".             *>JRWP200610:59554
-            03 filler                   pic x(15)   value "PWC0915A000 AV ".             *>JRWP200611:60692
-            03 filler                   pic x(15)   value "PWC0915B000 AV ".             *>JRWP200612:62170
-            03 filler                   pic x(15)   value "PWC0916 000 AV ".             *>JRWP200106:62622
-            03 filler                   pic x(15)   value "PWC0916A000 AV ".             *>JRWP200106:62622
-            03 filler                   pic x(15)   value "PWC0917 000 AV ".             *>JRWP200704
-            03 filler                   pic x(15)   value "PWC0917A000 AV ".             *>JRWP200705
-            03 filler                   pic x(15)   value "PWC0917B000 AV ".             *>JRWP200706
-            03 filler                   pic x(15)   value "PWC0917C000 AV ".             *>JRWP200707
-            03 filler                   pic x(15)   value "PWC0917D000 AV ".             *>JRWP200707
-            03 filler                   pic x(15)   value "PWC0918 000 AV ".             *>JRWP200708
-            03 filler                   pic x(15)   value "PWC0918A000 AV ".             *>JRWP200708
-            03 filler                   pic x(15)   value "PWC0919 000 AV ".             *>JRWP200710
-            03 filler                   pic x(15)   value "PWC1000A000 AV ".             *>JRWP200712
-            03 filler                   pic x(15)   value "PWC1000B000 AV ".             *>JRWP200802
-            03 filler                   pic x(15)   value "PWC1000C000 AV ".             *>JRWP200803
-            03 filler                   pic x(15)   value "PWPE0196102 AVS".             *>JRWP200803
-            03 filler                   pic x(15)   value "PWC1001 000 AV ".             *>JRWP200804
-            03 filler                   pic x(15)   value "PWC1001A000 AV ".             *>JRWP200804
-            03 filler                   pic x(15)   value "PWC1001B000 AV ".             *>JRWP200804
-            03 filler                   pic x(15)   value "PWC1002 000 AV ".             *>JRWP200804
-            03 filler                   pic x(15)   value "PWC1002A000 AV ".             *>JRWP200804
-            03 filler                   pic x(15)   value "PWC1003 000 AV ".             *>JRWP200804
-            03 filler                   pic x(15)   value "PWC1004 000 AV ".             *>JRWP200804
-            03 filler                   pic x(15)   value "PWC1005 000 AV ".             *>JRWP200810
-            03 filler                   pic x(15)   value "PWC1005A000 CV ".             *>JRWP200810
-            03 filler                   pic x(15)   value "PWC1005C000 CV ".             *>JRWP200810
-            03 filler                   pic x(15)   value "PWC1006 000 RV ".             *>JRWP200811
-            03 FILLER                   PIC X(15)   VALUE "PWC1006A000 RV ".             *>JRWP200811
-            03 FILLER                   PIC X(15)   VALUE "PWC1006B000 RV ".             *>JRWP200811
-            03 filler                   pic x(15)   value "PWC1007 000 RV ".             *>JRWP200811
-            03 filler                   pic x(15)   value "PWC1007A000 RV ".             *>JRWP200811
-            03 filler                   pic x(15)   value "PWC1007B000 RV ".             *>JRWP200811
-            03 filler                   pic x(15)   value "PWC1007C000 RV ".             *>JRWP200811
-            03 filler                   pic x(15)   value "PWC1008 000 AV ".             *>JRWP200811
-            03 filler                   pic x(15)   value "PWC1008A000 AV ".             *>JRWP200811
-            03 filler                   pic x(15)   value "PWC1008B000 AV ".             *>RRMP200904
-            03 filler                   pic x(15)   value "PWC1009 000 AV ".             *>JRW200905
-            03 filler                   pic x(15)   value "PWC1010 000 AV ".             *>JRW200907
-            03 filler                   pic x(15)   value "PWC1011 000 AV ".             *>JRW200908
-            03 filler                   pic x(15)   value "PWC1011A000 AV ".             *>JRW200909
-            03 filler                   pic x(15)   value "PWC1012 000 AV ".             *>JRW200909
-            03 filler                   pic x(15)   value "PWC1012A000 AV ".             *>RRMP201001
-            03 filler                   pic x(15)   value "PWC1013 000 AV ".             *>JRW201001
-            03 filler                   pic x(15)   value "PWC1013A000 AV ".             *>RRMP201002
-            03 filler                   pic x(15)   value "PWC1013B000 AV ".             *>JRW201002
-            03 filler                   pic x(15)   value "PWC1013C000 RV ".             *>JRW201002
-            03 filler                   pic x(15)   value "PWC1014 000 AV ".             *>JRW201002
-            03 filler                   pic x(15)   value "PWC1014A000 AV ".             *>LLDD201005
-            03 filler                   pic x(15)   value "PWC1014B000 AV ".             *>LLDD201005
-            03 filler                   pic x(15)   value "PWC1015 000 AV ".             *>LLDD201005
-            03 filler                   pic x(15)   value "PWC1015A000 AV ".             *>LLDD201005
-            03 filler                   pic x(15)   value "PWC1015B000 AV ".             *>LLDD201005
-            03 filler                   pic x(15)   value "PWPE0271120 AVS".             *>LLDD201006
-            03 filler                   pic x(15)   value "PWC1016 000 AV ".             *>JRW102010
-            03 filler                   pic x(15)   value "PWC1016A000 AV ".             *>JRW122010
-            03 filler                   pic x(15)   value "PWC1016B000 AV ".             *>SE13012011
-            03 filler                   pic x(15)   value "PWC1017 000 AV ".             *>RRMP29012011
-            03 filler                   pic x(15)   value "PWC1017A000 RV ".             *>RRMP29012011
-            03 filler                   pic x(15)   value "PWC1018 000 AV ".             *>JRW15042011
-            03 filler                   pic x(15)   value "PWC1018A000 AV ".             *>JRW13052011
-            03 filler                   pic x(15)   value "PWC1018B000 AV ".             *>JRW13052011
-            03 filler                   pic x(15)   value "PWC1018C000 RV ".             *>JRW13052011
-            03 filler                   pic x(15)   value "PWC1019 000 AV ".             *>JRW13052011
-            03 filler                   pic x(15)   value "PWC1020 000 AV ".             *>JRW13082011
-            03 filler                   pic x(15)   value "PWC1020A000 AV ".             *>JRW13082011
-            03 filler                   pic x(15)   value "PWC1020B000 AV ".             *>JRW22092011
-            03 filler                   pic x(15)   value "PWC1021 000 AV ".             *>JRW10102011
-            03 filler                   pic x(15)   value "PWC1021A000 AV ".             *>LLDD21102011
-            03 filler                   pic x(15)   value "PWC1021B000 AV ".             *>JRW15122011
-            03 filler                   pic x(15)   value "PWC1022 000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1022A000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1022B000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1022C000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1023 000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1023A000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1023B000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1024 000 AV ".             *>JRW03012012
-            03 filler                   pic x(15)   value "PWC1024A000 AV ".             *>JRW02082012
-            03 filler                   pic x(15)   value "PWC1024B000 AV ".             *>JRW02082012
-            03 filler                   pic x(15)   value "PWC1025 000 AV ".             *>JRW00310012
-            03 filler                   pic x(15)   value "PWC1025A000 AV ".             *>JRW30112012
-            03 filler                   pic x(15)   value "PWC1025B000 AV ".             *>JRW30112012
-            03 filler                   pic x(15)   value "PWC1026 000 AV ".             *>JRW25022013
-            03 filler                   pic x(15)   value "PWC1026A000 AV ".             *>JRW14032013
-            03 filler                   pic x(15)   value "PWC1026B000 AV ".             *>JRW09042013
-            03 filler                   pic x(15)   value "PWC1026C000 AV ".             *>JRW29042013
-            03 filler                   pic x(15)   value "PWC1100 000 AV ".             *>JRW17052013
-            03 filler                   pic x(15)   value "PWC1101 000 AV ".             *>JRW21062013
-            03 filler                   pic x(15)   value "PWC1102 000 AV ".             *>JRW11072013
-            03 filler                   pic x(15)   value "PWC1103 000 AV ".             *>JRW16082013
-            03 filler                   pic x(15)   value "PWC1103A000 AV ".             *>JRW16082013
-            03 filler                   pic x(15)   value "PWC1104 000 AV ".             *>JRW16082013
-            03 filler                   pic x(15)   value "PWC1104A000 AV ".             *>JRW16082013
-            03 filler                   pic x(15)   value "PWC1104B000 AV ".             *>JRW04112013
-            03 filler                   pic x(15)   value "PWC1105 000 AV ".             *>JRW04112013
-            03 filler                   pic x(15)   value "PWC1105A000 AV ".             *>JRW04112013
-            03 filler                   pic x(15)   value "PWC1106 000 AV ".             *>JRW11042014
-            03 filler                   pic x(15)   value "PWC1107 000 AV ".             *>JRW16052014
-            03 filler                   pic x(15)   value "PWC1107A000 AV ".             *>JRW16052014
-            03 filler                   pic x(15)   value "PWC1108 000 AV ".             *>JRW16052014
-            03 filler                   pic x(15)   value "PWC1108A000 RV ".             *>JRW16052014
-            03 filler                   pic x(15)   value "PWC1109 000 CV ".             *>JRW16052014
-            03 filler                   pic x(15)   value "PWC1110 000 CV ".             *>JRW16052014
-            03 filler                   pic x(15)   value "PWC1111 000 AV ".             *>JRW02102014
-            03 filler                   pic x(15)   value "PWC1111A000 AV ".             *>JRW02102014
-            03 filler                   pic x(15)   value "PWC1112 000 AV ".             *>JRW19122014
-            03 filler                   pic x(15)   value "PW00733S000 RVS".
-            03 filler                   pic x(15)   value "PWC1112B000 AV ".             *>JRP23022015
-            03 filler                   pic x(15)   value "PWC1112C000 AV ".             *>JRP17032015
-            03 filler                   pic x(15)   value "PWC1113 000 AV ".             *>JRP06032015
-            03 filler                   pic x(15)   value "PWC1113A000 AV ".             *>JRP01042015
-            03 filler                   pic x(15)   value "PWC1113B000 AV ".             *>JRP01042015
-            03 filler                   pic x(15)   value "PWC1113C000 AV ".             *>JRW17042015
-            03 filler                   pic x(15)   value "PWC1113E000 RV ".             *>JRP19062015
-            03 filler                   pic x(15)   value "PWC1114 000 AV ".             *>JRP19062015
-            03 filler                   pic x(15)   value "PWC1114A000 AV ".             *>JRP19062015
-            03 filler                   pic x(15)   value "PWC1115 000 AV ".             *>JRP19062015
-            03 filler                   pic x(15)   value "PWC1115A000 AV ".             *>JRP29062015
-            03 filler                   pic x(15)   value "PWC1116 000 AV ".             *>JRP08072015
-            03 filler                   pic x(15)   value "PWC1116A000 AV ".             *>JRP23072015
-            03 filler                   pic x(15)   value "PWC1116B000 AV ".             *>JRP10082015
-            03 filler                   pic x(15)   value "PWC1117 000 AV ".             *>JRP12082015
-            03 filler                   pic x(15)   value "PWC1117A000 AV ".             *>JRP04092015
-            03 filler                   pic x(15)   value "PWC1118 000 AV ".             *>JRP18092015
-            03 filler                   pic x(15)   value "PWC1119 000 AV ".             *>JRP14102015
-            03 filler                   pic x(15)   value "PWC1119A000 AV ".             *>AJ04112015
-            03 filler                   pic x(15)   value "PWC1120 000 AV ".             *>JRP13112015
-       *> Esta linha em branco serve p/ sinalizar o FIM da tabela, eliminando assim    *>MP11268
-       *> o controle via variável limite-tabela-prog-times. Adicionar novos programas  *>MP11268
-       *> acima deste comentário.                                                      *>MP11268
-            03 filler                   pic x(15)   value "               ".             *>JRWP200803
-       01   filler redefines wt-tabela-prog-executados.
-            03 filler occurs 200 times.                                                 *>MP11268
+      *> Esta chamada deve ser nesta posicao, pois altera o nome arquivos de Mapas e Pedidos
+      *> Carregada em tempo de execução a partir de EFD058.CAD pela
+      *> 1150-carrega-tabela-programas; ver PCS05800/PCF05800/PCL05800.
+      *> A ordem de carga segue (f58)00-sequencia (ordem de cadastro).
+            03 wt-linha-programa        occurs 200 times.
                05 wt-nome-programa      pic x(8).
                05 wt-codigo-projeto     pic 9(3).
                   88 wt-projeto-vinculado           value 1 thru 999.
@@ -236,11 +65,14 @@
                   88 wt-cdd                         value "C".
                   88 wt-revenda                     value "R".
                   88 wt-ambos                       value "A".   *> cdd e revenda
+                  88 wt-misto                       value "M".   *> filial mista (franquia)
                05 wt-ind-tipo-programa  pic x(1).
                   88 wt-visual                      value "V".
                   88 wt-caracter                    value "C".
                05 wt-ind-execucao       pic x(1).
                   88 wt-por-unidade                 value "S".
+               05 wt-data-vigencia      pic 9(8).
+      *> zeros = sem data de corte, pendência sempre consistida
        01   cgi-input is external-form.
             copy pcw902.cpy.
 
@@ -282,9 +114,17 @@
             move "pd99800-parametros" to whs-arquivo
             perform 9000-trata-abertura
 
+            *>perform 9000-abrir-i-pd05800
+            string lnk-dtbpath delimited by " " "/EFD058.CAD" into wid-pd05800
+            open input pd05800
+            move "pd05800-tabela-rotinas" to whs-arquivo
+            perform 9000-trata-abertura
+            perform 1150-carrega-tabela-programas
+
             if   lnk-rotina <> "PW99922F"
             and  lnk-rotina <> "PWC0912B"
                  if   lp-opcao-prog = "SC"
+                 or   lp-opcao-prog = "LT"
                       perform 1100-carrega-empresa-filial
                  else
                       perform 1100-carrega-parametros
@@ -337,6 +177,57 @@
        1000-exit.
             exit.
 
+       *>---------------------------------------------------------------------------------------------
+       1150-carrega-tabela-programas section.
+       1150.
+      *> Substitui a antiga carga estática dos FILLERs por leitura de
+      *> EFD058.CAD, na ordem de (f58)00-sequencia. Rotinas desativadas
+      *> (f58)00-ind-ativo <> "S" não entram na tabela em memória.
+            initialize                  wt-tabela-prog-executados
+            move 1                      to wx-index-1
+            perform 9000-str-pd05800-gtr
+            perform 9000-ler-pd05800-nex
+      *> Reserva a última posição (200) sempre em branco, como fazia a
+      *> antiga tabela estática, para servir de sentinela de FIM para os
+      *> laços que percorrem wt-tabela-prog-executados até encontrar
+      *> wt-nome-programa = spaces.
+            perform until not ws-operacao-ok
+                    or wx-index-1 > 199
+                if   f5800-ativo
+                     move f5800-nome-programa      to
+                          wt-nome-programa (wx-index-1)
+                     move f5800-codigo-projeto     to
+                          wt-codigo-projeto (wx-index-1)
+                     move f5800-modo-execucao      to
+                          wt-modo-execucao (wx-index-1)
+                     move f5800-ind-tipo-cdd       to
+                          wt-ind-tipo-cdd (wx-index-1)
+                     move f5800-ind-tipo-programa  to
+                          wt-ind-tipo-programa (wx-index-1)
+                     move f5800-ind-execucao       to
+                          wt-ind-execucao (wx-index-1)
+                     move f5800-data-vigencia      to
+                          wt-data-vigencia (wx-index-1)
+                     add  1                        to wx-index-1
+                end-if
+                perform 9000-ler-pd05800-nex
+            end-perform
+      *> Saiu do laço por ter atingido o limite de 199, não por ter
+      *> terminado EFD058.CAD - há rotina(s) ativa(s) além da capacidade
+      *> da tabela em memória que não serão aplicadas nesta execução.
+      *> Registra em EFD057A.CAD para não passar em branco.
+            if   wx-index-1 > 199
+                 move "EFD058.CAD"      to whs-arquivo
+                 move "TABELA CHEIA"    to ws-status
+                 string "EFD058.CAD tem mais de 199 rotinas ativas - "
+                        "tabela wt-tabela-prog-executados truncada em "
+                        "199 posições nesta execução"
+                        into whs-mensagem
+                 perform 9000-grava-alerta-abertura
+            end-if.
+       1150-exit.
+            exit.
+
        *>---------------------------------------------------------------------------------------------
        2000-processamento section.
        2000.
@@ -345,6 +236,8 @@
                       perform 2100-verifica-execucoes
                 when  "TT"                           *> lp-verifica-todos-prog
                       perform 2100-verifica-execucoes
+                when  "LT"                           *> lp-verifica-todos-prog-lote
+                      perform 2150-verifica-execucoes-lote
                 when  "PR"                           *> lp-verifica-prog-unico
                       if   lp-abandona-usuario
                            move spaces  to lp-status-usuario
@@ -365,6 +258,8 @@
                       perform 2600-consulta-programas
                 when "57"                            *> lp-atualiza-efd057
                      perform 2700-atualiza-efd057
+                when "RA"                            *> lp-reabre-execucao
+                     perform 2800-reabre-execucao
             end-evaluate.
        2000-exit.
             exit.
@@ -380,8 +275,8 @@
             perform varying wx-index-1 from 1 by 1
               until wt-nome-programa (wx-index-1) equal spaces                         *>MP11268
 
-              if   wt-nome-programa (wx-index-1) = atualiza-class-pis-cofins
-              and  ws-data-inv <= 20150430 *>Só consiste após o dia 30/04/2015
+              if   wt-data-vigencia (wx-index-1) > zeros
+              and  ws-data-inv <= wt-data-vigencia (wx-index-1)
                    exit perform cycle
               end-if
 
@@ -401,6 +296,7 @@
                    if   wt-ambos (wx-index-1)
                    or  (ws-cdd     and wt-cdd (wx-index-1))
                    or  (ws-revenda and wt-revenda (wx-index-1))
+                   or  (ws-misto   and wt-misto (wx-index-1))
                         if   wt-projeto-vinculado (wx-index-1)
                              initialize            f9400-dados-projeto
                              move lp-cd-empresa to f9400-cd-empresa
@@ -462,6 +358,86 @@
        2100-exit.
             exit.
 
+       *>---------------------------------------------------------------------------------------------
+       2150-verifica-execucoes-lote section.
+       2150.
+            *> Varre EFDPAR.CAD (todos os registros tipo 1/sequência 0)
+            *> e monta uma lista de exceção com as rotinas pendentes de
+            *> cada empresa/filial, sem disparar execução automática.
+            move  spaces                to lp-mensagem
+            move  1                     to wx-index-2
+            move "N"                    to ws-ind-mensagem-truncada
+            accept ws-data-inv          from date yyyymmdd
+            perform 9000-str-pd99800-gtr
+            perform 9000-ler-pd99800-nex
+            perform until not ws-operacao-ok
+                if   fpare-codigo-registro = 1
+                and  fpare-sequencia = 0
+                     move fpare-cd-empresa      to lp-cd-empresa
+                     move fpare-cd-filial       to lp-cd-filial
+                     move fpare-tipo-cdd        to ws-tipo-cdd
+                     perform 2160-verifica-pendencias-filial
+                end-if
+                perform 9000-ler-pd99800-nex
+            end-perform
+            move "OK"                   to lp-status-prog.
+       2150-exit.
+            exit.
+
+       *>---------------------------------------------------------------------------------------------
+       2160-verifica-pendencias-filial section.
+       2160.
+            perform varying wx-index-1 from 1 by 1
+              until wt-nome-programa (wx-index-1) equal spaces
+
+              if   wt-data-vigencia (wx-index-1) > zeros
+              and  ws-data-inv <= wt-data-vigencia (wx-index-1)
+                   exit perform cycle
+              end-if
+
+              initialize  f5701-execucao
+              if   wt-por-unidade (wx-index-1)
+                   move lp-cd-empresa to f5701-cd-empresa
+                   move lp-cd-filial  to f5701-cd-filial
+              end-if
+              move wt-nome-programa (wx-index-1) to f5701-nome-programa
+              perform 9000-ler-pd05701-ran
+              if   not ws-operacao-ok
+                   if   wt-ambos (wx-index-1)
+                   or  (ws-cdd     and wt-cdd (wx-index-1))
+                   or  (ws-revenda and wt-revenda (wx-index-1))
+                   or  (ws-misto   and wt-misto (wx-index-1))
+                        if   wt-projeto-vinculado (wx-index-1)
+                             initialize            f9400-dados-projeto
+                             move lp-cd-empresa to f9400-cd-empresa
+                             move lp-cd-filial  to f9400-cd-filial
+                             move wt-codigo-projeto (wx-index-1) to
+                                  f9400-codigo-projeto
+                             perform 9000-ler-pd09400-ran
+                             if   ws-operacao-ok
+                             and  f9400-habilitado
+                                  perform 2170-acumula-pendencia
+                             end-if
+                        else
+                             perform 2170-acumula-pendencia
+                        end-if
+                   end-if
+              end-if
+            end-perform.
+       2160-exit.
+            exit.
+
+       *>---------------------------------------------------------------------------------------------
+       2170-acumula-pendencia section.
+       2170.
+            string "Empresa " lp-cd-empresa " Filial " lp-cd-filial
+                   " - Programa " wt-nome-programa (wx-index-1)
+                   " pendente"
+                   into whs-mensagem
+            perform 2650-emite-linha-consulta.
+       2170-exit.
+            exit.
+
        *>---------------------------------------------------------------------------------------------
        2200-verifica-execucao-unica section.
        2200.
@@ -487,6 +463,16 @@
        2300-verifica-ordem-execucoes section.
        2300.
             move "OK"                   to lp-status-prog
+            move spaces                 to lp-mensagem
+            move 1                      to wx-index-2
+            move "N"                    to ws-ind-mensagem-truncada
+      *> ws-data recebeu fpare-data-atual em 1100-carrega-parametros;
+      *> deriva ws-data-inv dela (como 2100) em vez do relógio do sistema,
+      *> para que a mesma data de vigência não avalie diferente em modo
+      *> PR e SC quando a data de negócio da filial e o relógio divergem.
+            move ws-ano                 to ws-ano-inv
+            move ws-mes                 to ws-mes-inv
+            move ws-dia                 to ws-dia-inv
             perform varying wx-index-1 from 1 by 1
               until wt-nome-programa (wx-index-1) equal spaces
               or    wt-nome-programa (wx-index-1) equal lp-nome-programa
@@ -494,6 +480,7 @@
               if   wt-ambos (wx-index-1)
               or  (ws-cdd     and wt-cdd (wx-index-1))
               or  (ws-revenda and wt-revenda (wx-index-1))
+              or  (ws-misto   and wt-misto (wx-index-1))
                    initialize  f5701-execucao
                    if   wt-por-unidade (wx-index-1)
                         if   lp-cd-empresa = zeros
@@ -505,11 +492,12 @@
                         move lp-cd-filial  to f5701-cd-filial
                    end-if
 
-                   if   wt-nome-programa (wx-index-1) = atualiza-class-pis-cofins
-                   and  ws-data-inv <= 20150430 *>Só consiste após o dia 30/04/2015
+                   if   wt-data-vigencia (wx-index-1) > zeros
+                   and  ws-data-inv <= wt-data-vigencia (wx-index-1)
                         exit perform cycle
                    end-if
 
+                   move spaces                 to whs-mensagem
                    move wt-nome-programa (wx-index-1) to f5701-nome-programa
                    perform 9000-ler-pd05701-ran
                    if   not ws-operacao-ok
@@ -550,9 +538,7 @@
                         end-if
                         if   whs-mensagem <> spaces
                              move "AN"              to lp-status-prog
-                             move whs-mensagem      to lp-mensagem
-                             perform 9000-mensagem-especial
-                             exit section
+                             perform 2650-emite-linha-consulta
                         end-if
                    end-if
               end-if
@@ -561,6 +547,31 @@
        2100-exit.
             exit.
 
+       *>---------------------------------------------------------------------------------------------
+      *> Consulta wt-tabela-prog-executados (carregada de EFD058.CAD)
+      *> para saber se lp-nome-programa é por-unidade, em vez de um
+      *> whitelist fixo de nomes - assim uma rotina nova cadastrada em
+      *> EFD058.CAD já é gravada/lida por empresa/filial sem alteração
+      *> de programa. Programa não cadastrado na tabela mantém o
+      *> comportamento histórico (marca global).
+       2380-verifica-por-unidade-tabela section.
+       2380.
+      *> Usa wx-index-3, dedicado, em vez de wx-index-1: 2380 é chamada
+      *> (via 2400) de dentro do laço PERFORM VARYING wx-index-1 de 2100,
+      *> e reaproveitar wx-index-1 aqui corromperia o controle daquele
+      *> laço se algum dia lp-nome-programa não for encontrado na tabela.
+            move "N"                    to ws-ind-programa-por-unidade
+            perform varying wx-index-3 from 1 by 1
+              until wt-nome-programa (wx-index-3) equal spaces
+              or    wt-nome-programa (wx-index-3) equal lp-nome-programa
+                 continue
+            end-perform
+            if   wt-nome-programa (wx-index-3) equal lp-nome-programa
+            and  wt-por-unidade (wx-index-3)
+                 move "S"               to ws-ind-programa-por-unidade
+            end-if.
+       2380-exit.
+            exit.
 
        *>---------------------------------------------------------------------------------------------
        2400-atualiza-programa section.
@@ -574,9 +585,8 @@
                  move whs-mensagem      to lp-mensagem
                  exit section.
             initialize                     f5701-execucao
-            if   conversor-novo-comodato-ag   = lnk-rotina
-            or   conv-novo-comod-litrao-300ml = lnk-rotina
-            or   conversor-gestao-vale        = lnk-rotina
+            perform 2380-verifica-por-unidade-tabela
+            if   ws-programa-por-unidade
                  move lp-cd-empresa     to f5701-cd-empresa
                  move lp-cd-filial      to f5701-cd-filial
             end-if
@@ -625,46 +635,258 @@
        *>---------------------------------------------------------------------------------------------
        2600-consulta-programas section.
        2600.
-
+            move  spaces                to lp-mensagem
+            move  1                     to wx-index-2
+            move "N"                    to ws-ind-mensagem-truncada
+            perform varying wx-index-1 from 1 by 1
+              until wt-nome-programa (wx-index-1) equal spaces
+                 move wt-nome-programa (wx-index-1) to ws-nome-programa
+                 initialize             f5701-execucao
+                 if   wt-por-unidade (wx-index-1)
+                      if   lp-cd-empresa = zeros
+                      and  lp-cd-filial  = zeros
+                           move lnk-cd-empresa to lp-cd-empresa
+                           move lnk-cd-filial  to lp-cd-filial
+                      end-if
+                      move lp-cd-empresa     to f5701-cd-empresa
+                      move lp-cd-filial      to f5701-cd-filial
+                 end-if
+                 move wt-nome-programa (wx-index-1) to f5701-nome-programa
+                 perform 9000-ler-pd05701-ran
+                 if   ws-operacao-ok
+                      string ws-nome-programa delimited by space
+                             " - executado em " f5701-data-execucao
+                             " " f5701-hora-execucao
+                             " por " f5701-id-usuario delimited by space
+                             into whs-mensagem
+                 else
+                      string ws-nome-programa delimited by space
+                             " - pendente"
+                             into whs-mensagem
+                 end-if
+                 perform 2650-emite-linha-consulta
+            end-perform.
        2600-exit.
             exit.
 
+       *>---------------------------------------------------------------------------------------------
+       2650-emite-linha-consulta section.
+       2650.
+      *> Sempre acumula em lp-mensagem (para quem chamou poder ler o
+      *> resultado completo), e ainda exibe linha a linha na tela
+      *> quando a execução não é em background. lp-mensagem é limitada a
+      *> 4000 bytes (PCW0002.CPY) - sem ON OVERFLOW, o STRING pararia
+      *> silenciosamente ao ultrapassar o limite e as linhas seguintes
+      *> seriam perdidas sem qualquer sinal para quem chamou. Ao
+      *> transbordar, marca a mensagem como truncada (não tenta mais
+      *> acumular) e grava um aviso na cauda do campo.
+            if   not ws-mensagem-truncada
+                 string whs-mensagem delimited by size
+                        x"0a"
+                        into lp-mensagem pointer wx-index-2
+                        on overflow
+                             set  ws-mensagem-truncada to true
+                             move "...(mensagem truncada - limite de 4000 bytes atingido)"
+                                  to lp-mensagem (3947 : 54)
+                 end-string
+            end-if
+            if   not lnk-execucao-em-background
+                 display whs-mensagem
+            end-if.
+       2650-exit.
+            exit.
+
        *>---------------------------------------------------------------------------------------------
        2700-atualiza-efd057 section.
        2700.
             move spaces                 to lp-mensagem
             move 1                      to wx-index-2
+            perform 2705-le-checkpoint-57
             perform varying wx-index-1 from 1 by 1 until wt-nome-programa (wx-index-1) equal spaces  *>MP11268
-                 initialize                f5701-execucao
-                 move wt-nome-programa (wx-index-1) to f5701-nome-programa
-                 perform 9000-ler-pd05701-ran
-                 if   not  ws-operacao-ok
-                      move lp-usuario-prog to f5701-id-usuario
-                      accept ws-data-inv from date yyyymmdd
-                      move ws-dia-inv      to ws-dia
-                      move ws-mes-inv      to ws-mes
-                      move ws-ano-inv      to ws-ano
-                      accept ws-horas    from time
-                      move ws-data         to f5701-data-execucao
-                      move ws-horas        to f5701-hora-execucao
-                      write f5701-execucao
-                      if   not ws-operacao-ok
-                           perform 9000-monta-status
-                           string "Erro write EFD057 [", f5701-nome-programa delimited by " ",
-                                  "] - status: ", ws-status, "\n"
-                                  into lp-mensagem pointer wx-index-2
+                 if   not ws-apos-checkpoint
+                      if   wt-nome-programa (wx-index-1) = ws-checkpoint-programa
+                           set  ws-apos-checkpoint to true
+                      end-if
+                 else
+                      initialize                f5701-execucao
+                      move wt-nome-programa (wx-index-1) to f5701-nome-programa
+                      perform 9000-ler-pd05701-ran
+                      if   not  ws-operacao-ok
+                           move lp-usuario-prog to f5701-id-usuario
+                           accept ws-data-inv from date yyyymmdd
+                           move ws-dia-inv      to ws-dia
+                           move ws-mes-inv      to ws-mes
+                           move ws-ano-inv      to ws-ano
+                           accept ws-horas    from time
+                           move ws-data         to f5701-data-execucao
+                           move ws-horas        to f5701-hora-execucao
+                           write f5701-execucao
+                           if   not ws-operacao-ok
+                                perform 9000-monta-status
+                                string "Erro write EFD057 [", f5701-nome-programa delimited by " ",
+                                       "] - status: ", ws-status, "\n"
+                                       into lp-mensagem pointer wx-index-2
+                           end-if
                       end-if
+                      perform 2710-grava-checkpoint-57
                  end-if
-            end-perform.
+            end-perform
+            if   not ws-apos-checkpoint
+      *> ws-checkpoint-programa não é espaços (senão 2705 já teria
+      *> ativado ws-apos-checkpoint) mas não foi encontrado na tabela
+      *> atual - provavelmente a rotina foi removida/desativada em
+      *> EFD058.CAD entre o abend e o reinício. Mantém o checkpoint
+      *> intacto para o operador investigar, em vez de dar como
+      *> concluído um reinício que na prática não processou nada.
+                 move "AN"              to lp-status-prog
+                 string "Checkpoint EFD057.CKP [", ws-checkpoint-programa delimited by " ",
+                        "] não encontrado na tabela atual - reinício abortado sem alterações"
+                        into whs-mensagem
+                 perform 9000-mensagem-especial
+            else
+                 perform 2715-limpa-checkpoint-57
+            end-if.
        2700-exit.
             exit.
 
+       *>---------------------------------------------------------------------------------------------
+       2705-le-checkpoint-57 section.
+       2705.
+      *> Retoma de onde a última execução parou, para que um abend no
+      *> meio da tabela não obrigue reprocessar tudo do zero.
+            move spaces                 to ws-checkpoint-programa
+            move "N"                    to ws-ind-apos-checkpoint
+            string lnk-dtbpath delimited by " " "/EFD057.CKP" into
+                   wid-pd0570k
+            open input                  pd0570k
+            if   ws-operacao-ok
+                 read pd0570k
+                 if   ws-operacao-ok
+                      move f57ck-nome-programa to ws-checkpoint-programa
+                 end-if
+                 close pd0570k
+            end-if
+            if   ws-checkpoint-programa = spaces
+                 set  ws-apos-checkpoint to true
+            end-if.
+       2705-exit.
+            exit.
+
+       *>---------------------------------------------------------------------------------------------
+       2710-grava-checkpoint-57 section.
+       2710.
+      *> EFD057.CKP é LINE SEQUENTIAL, que não suporta REWRITE (GnuCOBOL
+      *> devolve status 49) - por isso cada avanço de checkpoint reabre o
+      *> arquivo em OUTPUT (o que trunca o registro anterior) em vez de
+      *> manter o arquivo aberto e regravar por cima; é a única forma de
+      *> garantir que o arquivo guarda sempre exatamente um registro, o
+      *> último programa processado.
+            open output                 pd0570k
+            move wt-nome-programa (wx-index-1) to f57ck-nome-programa
+            write f57ck-checkpoint
+            close pd0570k.
+       2710-exit.
+            exit.
+
+       *>---------------------------------------------------------------------------------------------
+       2715-limpa-checkpoint-57 section.
+       2715.
+      *> Tabela percorrida até o fim sem abend - limpa o checkpoint para
+      *> que a próxima chamada consista a tabela inteira novamente.
+            open output                 pd0570k
+            close pd0570k.
+       2715-exit.
+            exit.
+
+       *>---------------------------------------------------------------------------------------------
+       2800-reabre-execucao section.
+       2800.
+            if   lp-nome-programa = spaces
+                 move "Falta nome programa" to whs-mensagem
+                 move whs-mensagem      to lp-mensagem
+                 exit section.
+            if   lp-usuario-prog = spaces
+                 move "Falta usuário"   to whs-mensagem
+                 move whs-mensagem      to lp-mensagem
+                 exit section.
+            if   lp-motivo-reabertura = spaces
+                 move "Falta motivo da reabertura" to whs-mensagem
+                 move whs-mensagem      to lp-mensagem
+                 exit section.
+            initialize                     f5701-execucao
+            perform 2380-verifica-por-unidade-tabela
+            if   ws-programa-por-unidade
+                 move lp-cd-empresa     to f5701-cd-empresa
+                 move lp-cd-filial      to f5701-cd-filial
+            end-if
+            move lp-nome-programa       to f5701-nome-programa
+            perform 9000-ler-pd05701-ran
+            if   not ws-operacao-ok
+                 move "Programa          não está executado" to
+                      whs-mensagem
+                 move lp-nome-programa  to whs-mensagem (10:8)
+                 move whs-mensagem      to lp-mensagem
+                 exit section
+            end-if
+            perform 2850-grava-historico-reabertura
+            delete pd05701
+            if   not ws-operacao-ok
+                 move "2800-erro ao excluir marca em efd057.cad !!!" to
+                      whs-mensagem
+                 move ws-resultado-acesso to ws-status
+                 move whs-mensagem      to lp-mensagem
+                 perform 3000-finalizacao
+                 perform 0000-saida.
+            move "OK"                   to lp-status-prog.
+       2800-exit.
+            exit.
+
+       *>---------------------------------------------------------------------------------------------
+       2850-grava-historico-reabertura section.
+       2850.
+      *> f5701-execucao ainda mantém o conteúdo lido em 2800, antes da
+      *> exclusão - é a partir dele que a trilha de auditoria é gravada.
+            string lnk-dtbpath delimited by " " "/EFD057H.CAD" into
+                   wid-pd0570h
+            open extend                 pd0570h
+            if   not ws-operacao-ok
+                 if   ws-resultado-acesso = "35"
+                      open output        pd0570h
+                 end-if
+            end-if
+            if   not ws-operacao-ok
+                 move spaces            to whs-mensagem
+                 perform 9000-monta-status
+                 string "Erro abertura arquivo EFD057H.CAD - Status: ", ws-status
+                        into whs-mensagem
+                 move whs-mensagem      to lp-mensagem
+                 perform 3000-finalizacao
+                 perform 0000-saida
+            end-if
+            move f5701-cd-empresa       to f570h-cd-empresa
+            move f5701-cd-filial        to f570h-cd-filial
+            move f5701-nome-programa    to f570h-nome-programa
+            move f5701-id-usuario       to f570h-id-usuario
+            move f5701-data-execucao    to f570h-data-execucao
+            move f5701-hora-execucao    to f570h-hora-execucao
+            move lp-usuario-prog        to f570h-usuario-reabertura
+            move lp-motivo-reabertura   to f570h-motivo-reabertura
+            accept ws-data-inv          from date yyyymmdd
+            move ws-data-inv            to f570h-data-reabertura
+            accept ws-horas             from time
+            move ws-horas               to f570h-hora-reabertura
+            write f570h-registro
+            close pd0570h.
+       2850-exit.
+            exit.
+
        *>---------------------------------------------------------------------------------------------
        3000-finalizacao section.
        3000.
             close pd09400
             close pd05701
-            close pd99800.
+            close pd99800
+            close pd05800.
        3000-exit.
             exit.
 
@@ -675,6 +897,9 @@
                  move spaces            to whs-mensagem
                  perform 9000-monta-status
                  string "Erro abertura arquivo ", whs-arquivo , " - Status: ", ws-status into whs-mensagem
+                 if   lnk-execucao-em-background
+                      perform 9000-grava-alerta-abertura
+                 end-if
                  perform 9000-mensagem-especial
                  perform 3000-finalizacao
                  perform 0000-saida
@@ -683,6 +908,39 @@
             exit.
 
        *>---------------------------------------------------------------------------------------------
+      *> Grava em EFD057A.CAD o motivo do abandono de uma execução em
+      *> background, já que sem usuário na tela a mensagem de erro
+      *> nunca seria vista se não fosse persistida em algum lugar.
+       9000-grava-alerta-abertura section.
+       9000.
+            string lnk-dtbpath delimited by " " "/EFD057A.CAD" into wid-pd0570a
+            open extend                 pd0570a
+            if   not ws-operacao-ok
+                 if   ws-resultado-acesso = "35"
+                      open output        pd0570a
+                 end-if
+            end-if
+      *> Se a abertura falhou por outro motivo (concorrência, permissão,
+      *> disco cheio), não grava para não truncar o log já existente -
+      *> a rotina já está abortando de qualquer forma em 9000-trata-abertura.
+            if   ws-operacao-ok
+                 accept ws-data-inv         from date yyyymmdd
+                 move ws-data-inv           to f570a-data-ocorrencia
+                 accept ws-horas            from time
+                 move ws-horas              to f570a-hora-ocorrencia
+                 move lnk-cd-empresa        to f570a-cd-empresa
+                 move lnk-cd-filial         to f570a-cd-filial
+                 move lnk-rotina            to f570a-rotina
+                 move whs-arquivo           to f570a-arquivo
+                 move ws-status             to f570a-status
+                 move whs-mensagem          to f570a-mensagem
+                 write f570a-registro
+                 close pd0570a
+            end-if.
+       9000-exit.
+            exit.
+
+       *>---------------------------------------------------------------------------------------------
        9000-mensagem-especial section.
        9000.
             if   lnk-execucao-em-background
@@ -699,5 +957,6 @@
        copy PCL05701.CPY replacing ==(f57)== by ==f57==.
        copy PCL09400.CPY replacing ==(f94)== by ==f94==.
        copy PCL99800.CPY replacing ==(fpa)== by ==fpa==.
+       copy PCL05800.CPY replacing ==(f58)== by ==f58==.
 *>
         
\ No newline at end of file
