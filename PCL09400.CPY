@@ -0,0 +1,12 @@
+      *>=================================================================
+      *> PCL09400.CPY - Rotinas de leitura do arquivo EFD094.CAD.
+      *>=================================================================
+       9000-ler-pd09400-ran section.
+       9000.
+            read  pd09400
+                  key is (f94)00-chave
+                  invalid key
+                       continue
+            end-read.
+       9000-exit.
+            exit.
