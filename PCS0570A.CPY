@@ -0,0 +1,8 @@
+      *>=================================================================
+      *> PCS0570A.CPY - SELECT do arquivo EFD057A.CAD (log de alertas de
+      *>                execução em background - 9000-trata-abertura de
+      *>                PP00005).
+      *>=================================================================
+           select   pd0570a     assign      to wid-pd0570a
+                    organization             is line sequential
+                    file status              is ws-resultado-acesso.
