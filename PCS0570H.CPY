@@ -0,0 +1,7 @@
+      *>=================================================================
+      *> PCS0570H.CPY - SELECT do arquivo EFD057H.CAD (histórico de
+      *>                reaberturas de execução, opção "RA" de PP00005).
+      *>=================================================================
+           select   pd0570h     assign      to wid-pd0570h
+                    organization             is line sequential
+                    file status              is ws-resultado-acesso.
