@@ -0,0 +1,20 @@
+      *>=================================================================
+      *> PCF99800.CPY - FD/registro do arquivo EFDPAR.CAD.
+      *>                O registro tipo 1 / sequência 0 é o registro
+      *>                mestre de parâmetros da empresa/filial.
+      *>=================================================================
+       fd  pd99800
+           label record standard.
+       01  (fpa)re-parametro.
+           03 (fpa)re-chave.
+               05 (fpa)re-cd-empresa       pic 9(03).
+               05 (fpa)re-cd-filial        pic 9(03).
+               05 (fpa)re-codigo-registro  pic 9(02).
+               05 (fpa)re-sequencia        pic 9(03).
+           03 (fpa)re-tipo-cdd             pic x(01).
+               88 (fpa)re-tipo-cdd-cdd              value "I" "E".
+               88 (fpa)re-tipo-cdd-revenda          value "R".
+               88 (fpa)re-tipo-cdd-misto            value "M".
+           03 (fpa)re-data-atual           pic 9(08).
+           03 (fpa)re-revenda              pic x(01).
+           03 filler                       pic x(50).
