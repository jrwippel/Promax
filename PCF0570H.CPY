@@ -0,0 +1,19 @@
+      *>=================================================================
+      *> PCF0570H.CPY - FD/registro do arquivo EFD057H.CAD. Um registro
+      *>                por reabertura de marca de execução em EFD057.CAD,
+      *>                trilha de auditoria de quem reabriu, quando e por
+      *>                quê (lp-motivo-reabertura).
+      *>=================================================================
+       fd  pd0570h
+           label record standard.
+       01  (f570)h-registro.
+           03 (f570)h-cd-empresa             pic 9(03).
+           03 (f570)h-cd-filial              pic 9(03).
+           03 (f570)h-nome-programa          pic x(08).
+           03 (f570)h-id-usuario             pic x(08).
+           03 (f570)h-data-execucao          pic 9(08).
+           03 (f570)h-hora-execucao          pic 9(06).
+           03 (f570)h-usuario-reabertura     pic x(08).
+           03 (f570)h-motivo-reabertura      pic x(60).
+           03 (f570)h-data-reabertura        pic 9(08).
+           03 (f570)h-hora-reabertura        pic 9(06).
