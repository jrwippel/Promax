@@ -0,0 +1,11 @@
+      *>=================================================================
+      *> PCF0570K.CPY - FD/registro do arquivo EFD057.CKP. Guarda apenas
+      *>                o nome do último programa gravado com sucesso na
+      *>                carga em massa de EFD057.CAD, para permitir
+      *>                reinício após abend sem reprocessar a tabela
+      *>                inteira.
+      *>=================================================================
+       fd  pd0570k
+           label record standard.
+       01  (f57c)k-checkpoint.
+           03 (f57c)k-nome-programa          pic x(08).
