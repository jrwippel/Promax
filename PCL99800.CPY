@@ -0,0 +1,31 @@
+      *>=================================================================
+      *> PCL99800.CPY - Rotinas de leitura do arquivo EFDPAR.CAD.
+      *>=================================================================
+       9000-str-pd99800-gtr section.
+       9000.
+            move  low-values           to (fpa)re-chave
+            start pd99800 key is not less than (fpa)re-chave
+                  invalid key
+                       continue
+            end-start.
+       9000-exit.
+            exit.
+
+       9000-ler-pd99800-nex section.
+       9000.
+            read  pd99800 next record
+                  at end
+                       continue
+            end-read.
+       9000-exit.
+            exit.
+
+       9000-ler-pd99800-ran section.
+       9000.
+            read  pd99800
+                  key is (fpa)re-chave
+                  invalid key
+                       continue
+            end-read.
+       9000-exit.
+            exit.
