@@ -0,0 +1,16 @@
+      *>=================================================================
+      *> PCF05701.CPY - FD/registro do arquivo EFD057.CAD.
+      *>                Um registro por rotina especial já executada
+      *>                para a empresa/filial (quando por-unidade) ou
+      *>                de forma global (empresa/filial zerados).
+      *>=================================================================
+       fd  pd05701
+           label record standard.
+       01  (f57)01-execucao.
+           03 (f57)01-chave-primaria.
+               05 (f57)01-cd-empresa       pic 9(03).
+               05 (f57)01-cd-filial        pic 9(03).
+               05 (f57)01-nome-programa    pic x(08).
+           03 (f57)01-id-usuario           pic x(08).
+           03 (f57)01-data-execucao        pic 9(08).
+           03 (f57)01-hora-execucao        pic 9(06).
