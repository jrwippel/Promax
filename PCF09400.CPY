@@ -0,0 +1,13 @@
+      *>=================================================================
+      *> PCF09400.CPY - FD/registro do arquivo EFD094.CAD.
+      *>=================================================================
+       fd  pd09400
+           label record standard.
+       01  (f94)00-dados-projeto.
+           03 (f94)00-chave.
+               05 (f94)00-cd-empresa       pic 9(03).
+               05 (f94)00-cd-filial        pic 9(03).
+               05 (f94)00-codigo-projeto   pic 9(03).
+           03 (f94)00-ind-habilitado       pic x(01).
+               88 (f94)00-habilitado                value "S".
+           03 filler                       pic x(20).
