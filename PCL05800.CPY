@@ -0,0 +1,22 @@
+      *>=================================================================
+      *> PCL05800.CPY - Rotinas de leitura do arquivo EFD058.CAD, na
+      *>                ordem de cadastro (chave alternativa sequencia).
+      *>=================================================================
+       9000-str-pd05800-gtr section.
+       9000.
+            move  low-values           to (f58)00-sequencia
+            start pd05800 key is not less than (f58)00-sequencia
+                  invalid key
+                       continue
+            end-start.
+       9000-exit.
+            exit.
+
+       9000-ler-pd05800-nex section.
+       9000.
+            read  pd05800 next record
+                  at end
+                       continue
+            end-read.
+       9000-exit.
+            exit.
