@@ -0,0 +1,31 @@
+      *>=================================================================
+      *> PCF05800.CPY - FD/registro do arquivo EFD058.CAD. Um registro
+      *>                por rotina especial/conversão que o PP00005
+      *>                deve controlar. (f58)00-sequencia preserva a
+      *>                ordem histórica de cadastro (equivalente à
+      *>                ordem em que os FILLERs eram compilados).
+      *>=================================================================
+       fd  pd05800
+           label record standard.
+       01  (f58)00-rotina.
+           03 (f58)00-nome-programa        pic x(08).
+           03 (f58)00-sequencia            pic 9(05).
+           03 (f58)00-codigo-projeto       pic 9(03).
+               88 (f58)00-projeto-vinculado         value 1 thru 999.
+           03 (f58)00-modo-execucao        pic x(01).
+               88 (f58)00-execucao-automatica       value "A".
+           03 (f58)00-ind-tipo-cdd         pic x(01).
+               88 (f58)00-cdd                       value "C".
+               88 (f58)00-revenda                   value "R".
+               88 (f58)00-ambos                     value "A".
+               88 (f58)00-misto                     value "M".
+           03 (f58)00-ind-tipo-programa    pic x(01).
+               88 (f58)00-visual                    value "V".
+               88 (f58)00-caracter                  value "C".
+           03 (f58)00-ind-execucao         pic x(01).
+               88 (f58)00-por-unidade               value "S".
+           03 (f58)00-ind-ativo            pic x(01).
+               88 (f58)00-ativo                     value "S".
+           03 (f58)00-data-vigencia        pic 9(08).
+      *> Data a partir da qual a pendência desta rotina passa a ser
+      *> consistida (zeros = sempre vigente, sem data de corte).
