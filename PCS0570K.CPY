@@ -0,0 +1,7 @@
+      *>=================================================================
+      *> PCS0570K.CPY - SELECT do arquivo EFD057.CKP (checkpoint da
+      *>                carga em massa de EFD057.CAD - 2700 de PP00005).
+      *>=================================================================
+           select   pd0570k     assign      to wid-pd0570k
+                    organization             is line sequential
+                    file status              is ws-resultado-acesso.
