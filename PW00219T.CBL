@@ -0,0 +1,80 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id.  PW00219T.
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>              Histórico de versão/patches de uma empresa/filial
+      *>              (versão-base de PW00219S + rotinas especiais já
+      *>              aplicadas, consultadas em EFD057.CAD).
+      *>            --------------------------------------------------------
+      *>
+
+      *>===================================================================================
+       environment division.
+
+       copy PCS05701.CPY replacing ==(f57)== by ==f57==.
+
+       data division.
+
+       copy PCF05701.CPY replacing ==(f57)== by ==f57==.
+
+       working-storage section.
+       copy PCW900.CPY.
+
+       01  lnk-versao-base.
+           03 lnk-versao-sistema        pic x(11).
+
+      *>===================================================================================
+       linkage section.
+       copy PCW0003.CPY.
+
+      *>===================================================================================
+       procedure division using lnk-consulta-versao.
+
+      *>===================================================================================
+       0000-controle section.
+       0000.
+            move zeros                  to lnk-cv-total-itens
+            move spaces                 to lnk-cv-versao-sistema
+            call "PW00219S"             using lnk-versao-base
+            move lnk-versao-sistema     to lnk-cv-versao-sistema
+
+            string lnk-cv-dtbpath delimited by " " "/EFD057.CAD" into wid-pd05701
+            open input                  pd05701
+            if   ws-operacao-ok
+                 perform 1000-lista-historico
+                 close pd05701
+            end-if.
+       0000-saida.
+            exit program
+            stop run.
+
+      *>===================================================================================
+       1000-lista-historico section.
+       1000.
+            perform 9000-str-pd05701-gtr
+            perform 9000-ler-pd05701-nex
+            perform until not ws-operacao-ok
+                if   lnk-cv-total-itens < 200
+                and (f5701-cd-empresa = lnk-cv-cd-empresa or f5701-cd-empresa = 0)
+                and (f5701-cd-filial  = lnk-cv-cd-filial  or f5701-cd-filial  = 0)
+                     add 1                   to lnk-cv-total-itens
+                     move f5701-nome-programa
+                                             to lnk-cv-nome-programa (lnk-cv-total-itens)
+                     move f5701-data-execucao
+                                             to lnk-cv-data-execucao (lnk-cv-total-itens)
+                     move f5701-hora-execucao
+                                             to lnk-cv-hora-execucao (lnk-cv-total-itens)
+                     move f5701-id-usuario
+                                             to lnk-cv-id-usuario (lnk-cv-total-itens)
+                end-if
+                perform 9000-ler-pd05701-nex
+            end-perform.
+       1000-exit.
+            exit.
+
+       copy PCL05701.CPY replacing ==(f57)== by ==f57==.
