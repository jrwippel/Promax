@@ -0,0 +1,36 @@
+      *>=================================================================
+      *> PCW900.CPY - Working-storage padrão (status de I/O, mensagens,
+      *>              datas de trabalho e nomes dinâmicos de arquivo).
+      *>=================================================================
+       01   ws-nomes-arquivos.
+            03 wid-pd05701              pic x(60).
+            03 wid-pd09400              pic x(60).
+            03 wid-pd99800              pic x(60).
+            03 wid-pd05800              pic x(60).
+            03 wid-pd0570h              pic x(60).
+            03 wid-pd0570k              pic x(60).
+            03 wid-pd0570a              pic x(60).
+
+       01   ws-resultado-acesso         pic x(02).
+            88 ws-operacao-ok                       value "00".
+
+       01   ws-status                   pic x(30).
+
+       01   whs-arquivo                 pic x(30).
+       01   whs-mensagem                pic x(200).
+
+       01   ws-data.
+            03 ws-ano                   pic 9(04).
+            03 ws-mes                   pic 9(02).
+            03 ws-dia                   pic 9(02).
+
+       01   ws-data-inv.
+            03 ws-ano-inv               pic 9(04).
+            03 ws-mes-inv               pic 9(02).
+            03 ws-dia-inv               pic 9(02).
+
+       01   ws-horas                    pic 9(06).
+
+       01   wx-index-1                  pic 9(03)   comp.
+       01   wx-index-2                  pic 9(04)   comp.
+       01   wx-index-3                  pic 9(03)   comp.
