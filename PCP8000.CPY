@@ -0,0 +1,10 @@
+      *>=================================================================
+      *> PCP8000.CPY - Emissão de mensagem ao usuário (execução em
+      *>               primeiro plano / interativa).
+      *>=================================================================
+       8000-mensagem section.
+       8000.
+            move  whs-mensagem         to lp-mensagem
+            display whs-mensagem.
+       8000-exit.
+            exit.
