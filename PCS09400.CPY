@@ -0,0 +1,10 @@
+      *>=================================================================
+      *> PCS09400.CPY - SELECT do arquivo EFD094.CAD (projetos/opções
+      *>                que condicionam a exigência de rotinas vinculadas
+      *>                a um projeto).
+      *>=================================================================
+           select   pd09400     assign      to wid-pd09400
+                    organization             is indexed
+                    access mode              is dynamic
+                    record key               is (f94)00-chave
+                    file status              is ws-resultado-acesso.
