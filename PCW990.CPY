@@ -0,0 +1,10 @@
+      *>=================================================================
+      *> PCW990.CPY - Linkage padrão de chamada de rotinas (lnk-par).
+      *>=================================================================
+       01   lnk-par.
+            03 lnk-rotina                       pic x(08).
+            03 lnk-dtbpath                      pic x(60).
+            03 lnk-cd-empresa                   pic 9(03).
+            03 lnk-cd-filial                    pic 9(03).
+            03 lnk-ind-execucao-background      pic x(01).
+               88 lnk-execucao-em-background            value "S".
