@@ -0,0 +1,31 @@
+      *>=================================================================
+      *> PCL05701.CPY - Rotinas de leitura do arquivo EFD057.CAD.
+      *>=================================================================
+       9000-ler-pd05701-ran section.
+       9000.
+            read  pd05701
+                  key is (f57)01-chave-primaria
+                  invalid key
+                       continue
+            end-read.
+       9000-exit.
+            exit.
+
+       9000-str-pd05701-gtr section.
+       9000.
+            move  low-values           to (f57)01-chave-primaria
+            start pd05701 key is not less than (f57)01-chave-primaria
+                  invalid key
+                       continue
+            end-start.
+       9000-exit.
+            exit.
+
+       9000-ler-pd05701-nex section.
+       9000.
+            read  pd05701 next record
+                  at end
+                       continue
+            end-read.
+       9000-exit.
+            exit.
