@@ -0,0 +1,9 @@
+      *>=================================================================
+      *> PCS05701.CPY - SELECT do arquivo EFD057.CAD (execução de
+      *>                rotinas especiais / conversões).
+      *>=================================================================
+           select   pd05701     assign      to wid-pd05701
+                    organization             is indexed
+                    access mode              is dynamic
+                    record key               is (f57)01-chave-primaria
+                    file status              is ws-resultado-acesso.
