@@ -0,0 +1,9 @@
+      *>=================================================================
+      *> PCP9000.CPY - Tradução do código de status de acesso a arquivo
+      *>               (ws-resultado-acesso) para exibição em mensagem.
+      *>=================================================================
+       9000-monta-status section.
+       9000.
+            move  ws-resultado-acesso  to ws-status.
+       9000-exit.
+            exit.
