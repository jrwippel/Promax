@@ -0,0 +1,13 @@
+      *>=================================================================
+      *> PCS05800.CPY - SELECT do arquivo EFD058.CAD (cadastro das
+      *>                rotinas especiais/conversões exigidas por
+      *>                PP00005 - substitui a antiga tabela de FILLERs
+      *>                compilada em wt-tabela-prog-executados).
+      *>=================================================================
+           select   pd05800     assign      to wid-pd05800
+                    organization             is indexed
+                    access mode              is dynamic
+                    record key               is (f58)00-nome-programa
+                    alternate record key     is (f58)00-sequencia
+                                                 with duplicates
+                    file status              is ws-resultado-acesso.
