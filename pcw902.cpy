@@ -0,0 +1,5 @@
+      *>=================================================================
+      *> pcw902.cpy - Layout do formulário CGI de entrada (cgi-input).
+      *>=================================================================
+            03 cgi-nome-campo           pic x(30).
+            03 cgi-valor-campo          pic x(100).
