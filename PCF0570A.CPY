@@ -0,0 +1,18 @@
+      *>=================================================================
+      *> PCF0570A.CPY - FD/registro do arquivo EFD057A.CAD. Um registro
+      *>                por falha de abertura de arquivo que abortou uma
+      *>                execução em background, já que sem usuário na
+      *>                tela a mensagem de erro nunca seria vista se não
+      *>                fosse persistida em algum lugar.
+      *>=================================================================
+       fd  pd0570a
+           label record standard.
+       01  (f570)a-registro.
+           03 (f570)a-data-ocorrencia        pic 9(08).
+           03 (f570)a-hora-ocorrencia        pic 9(06).
+           03 (f570)a-cd-empresa             pic 9(03).
+           03 (f570)a-cd-filial              pic 9(03).
+           03 (f570)a-rotina                 pic x(08).
+           03 (f570)a-arquivo                pic x(30).
+           03 (f570)a-status                 pic x(30).
+           03 (f570)a-mensagem               pic x(80).
