@@ -0,0 +1,23 @@
+      *>=================================================================
+      *> PCW0002.CPY - Linkage do parâmetro de controle de rotinas
+      *>               especiais (lp-par-programa). Prefixo parametrizado
+      *>               via REPLACING para permitir reaproveito por outras
+      *>               rotinas de chamada.
+      *>=================================================================
+       01   (lp)-par-programa.
+            03 (lp)-opcao-prog                  pic x(02).
+            03 (lp)-cd-empresa                  pic 9(03).
+            03 (lp)-cd-filial                   pic 9(03).
+            03 (lp)-nome-programa               pic x(08).
+            03 (lp)-usuario-prog                pic x(08).
+            03 (lp)-status-prog                 pic x(02).
+               88 processamento-sem-erro                 value "OK".
+            03 (lp)-status-usuario              pic x(02).
+            03 (lp)-ind-usuario-verificado      pic x(01).
+               88 (lp)-usuario-verificado                value "S".
+            03 (lp)-ind-abandona-usuario        pic x(01).
+               88 (lp)-abandona-usuario                  value "S".
+            03 (lp)-ind-execucao-valida         pic x(01).
+               88 (lp)-execucao-valida                   value "S".
+            03 (lp)-motivo-reabertura           pic x(60).
+            03 (lp)-mensagem                    pic x(4000).
