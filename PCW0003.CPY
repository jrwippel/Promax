@@ -0,0 +1,17 @@
+      *>=================================================================
+      *> PCW0003.CPY - Linkage do histórico de versões/patches (consulta
+      *>               a PW00219T). Uma linha por rotina especial já
+      *>               aplicada na empresa/filial informada, obtida de
+      *>               EFD057.CAD.
+      *>=================================================================
+       01   lnk-consulta-versao.
+            03 lnk-cv-dtbpath                   pic x(60).
+            03 lnk-cv-cd-empresa                pic 9(03).
+            03 lnk-cv-cd-filial                 pic 9(03).
+            03 lnk-cv-versao-sistema            pic x(11).
+            03 lnk-cv-total-itens               pic 9(05).
+            03 lnk-cv-historico                 occurs 200.
+               05 lnk-cv-nome-programa          pic x(08).
+               05 lnk-cv-data-execucao          pic 9(08).
+               05 lnk-cv-hora-execucao          pic 9(06).
+               05 lnk-cv-id-usuario             pic x(08).
