@@ -0,0 +1,9 @@
+      *>=================================================================
+      *> PCS99800.CPY - SELECT do arquivo EFDPAR.CAD (parâmetros gerais
+      *>                de empresa/filial).
+      *>=================================================================
+           select   pd99800     assign      to wid-pd99800
+                    organization             is indexed
+                    access mode              is dynamic
+                    record key               is (fpa)re-chave
+                    file status              is ws-resultado-acesso.
